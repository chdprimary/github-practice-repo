@@ -9,37 +9,176 @@
            Christian Dean.
        DATE-WRITTEN.
            Feb 09 2011
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE
+               ASSIGN TO 'C:\CHAPTER5\SALESTRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO 'C:\CHAPTER5\CUSTOMER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QUOTE-INPUT-FILE
+               ASSIGN TO 'C:\CHAPTER5\SALESIN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVENTORY-CATALOG-FILE
+                                     ASSIGN TO 'C:\CHAPTER5\INVENTORY.DA
+      -                              'T'.
        DATA DIVISION.
       ******************************************************************
       *CREATED SALES-OUT SO THAT THE DECIMAL WOULD PRINT IN THE OUTPUT *
       ******************************************************************
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRANSACTION-REC.
+           05  TRAN-IDENT                PIC X(5).
+           05  TRAN-SALES                PIC 9(6).99.
+           05  TRAN-DISCOUNT-PERCENT     PIC V99.
+           05  TRAN-NET                  PIC 9(6).99.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-REC.
+           05  CUST-ID                   PIC X(5).
+           05  CUST-NAME                 PIC X(20).
+       FD  QUOTE-INPUT-FILE.
+       01  QUOTE-INPUT-REC.
+           05  QIN-IDENT                 PIC X(5).
+           05  QIN-PART-NO               PIC X(5).
+           05  QIN-QTY                   PIC 9(5).
+       FD  INVENTORY-CATALOG-FILE.
+       01  INVENTORY-CATALOG-REC.
+           05  CAT-PART-NO                PIC X(5).
+           05  CAT-PART-DESCRIPTION      PIC X(15).
+           05  CAT-QTY-ON-HAND           PIC 9(5).
+           05  CAT-UNIT-PRICE            PIC 999.99.
+           05  CAT-PART-CATEGORY         PIC X(10).
        WORKING-STORAGE SECTION.
        01  MORE-DATA                   PIC X(3) VALUE 'YES'.
+       01  WS-MASTER-EOF                PIC X(1) VALUE 'N'.
+       01  WS-CUSTOMER-FOUND            PIC X(1) VALUE 'N'.
+           88  CUSTOMER-IS-VALID                 VALUE 'Y'.
+       01  WS-RUN-MODE                  PIC X(1) VALUE 'N'.
+       01  WS-BATCH-EOF                 PIC X(1) VALUE 'N'.
+       01  WS-CATALOG-EOF               PIC X(1) VALUE 'N'.
+       01  WS-PART-FOUND                PIC X(1) VALUE 'N'.
+           88  PART-IS-VALID                     VALUE 'Y'.
+       01  PART-NO-QUOTE                PIC X(5).
+       01  QTY-QUOTE-X                  PIC X(5).
+       01  QTY-QUOTE                    PIC 9(5).
+       01  WS-CATALOG-UNIT-PRICE        PIC 999V99.
        01  IDENT-IN                    PIC X(5).
-       01  SALES-IN                    PIC 999V99.
-       01  SALES-OUT                   PIC 999.99.
-       01  WS-DISCOUNT-AMT             PIC 999V99.
+       01  SALES-IN                    PIC 9(6)V99.
+       01  SALES-OUT                   PIC 9(6).99.
+       01  WS-DISCOUNT-AMT             PIC 9(6)V99.
        01  DISCOUNT-PERCENT-OUT        PIC V99.
-       01  NET-OUT                     PIC 999.99.
+       01  NET-OUT                     PIC 9(6).99.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           DISPLAY ' '
+           DISPLAY 'RUN IN BATCH MODE FROM A TRANSACTION FILE? (Y/N)'
+           ACCEPT WS-RUN-MODE
+           OPEN OUTPUT SALES-TRANSACTION-FILE
+           IF WS-RUN-MODE = 'Y'
+               PERFORM 110-BATCH-MODULE
+           ELSE
+               PERFORM 120-INTERACTIVE-MODULE
+           END-IF
+           CLOSE SALES-TRANSACTION-FILE
+           STOP RUN.
+      ******************************************************************
+      *ADDED SO A DAY'S WORTH OF PHONE ORDERS CAN BE QUOTED OVERNIGHT  *
+      *FROM A TRANSACTION FILE INSTEAD OF RE-KEYING EACH ONE           *
+      ******************************************************************
+       110-BATCH-MODULE.
+           OPEN INPUT QUOTE-INPUT-FILE
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               READ QUOTE-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END
+                       MOVE QIN-IDENT TO IDENT-IN
+                       MOVE QIN-PART-NO TO PART-NO-QUOTE
+                       MOVE QIN-QTY TO QTY-QUOTE
+                       PERFORM 150-VALIDATE-CUSTOMER
+                       IF CUSTOMER-IS-VALID
+                           PERFORM 175-LOOKUP-PART
+                           IF PART-IS-VALID
+                               COMPUTE SALES-IN =
+                                   QTY-QUOTE * WS-CATALOG-UNIT-PRICE
+                                   ON SIZE ERROR
+                                       DISPLAY 'REJECTED, SALES AMOUNT '
+                                           'TOO LARGE, PART-NO: ',
+                                           PART-NO-QUOTE
+                                   NOT ON SIZE ERROR
+                                       PERFORM 200-PROCESS-DATA
+                                       PERFORM 250-WRITE-TRANSACTION
+                               END-COMPUTE
+                           ELSE
+                               DISPLAY 'REJECTED, UNKNOWN PART NO: ',
+                                   PART-NO-QUOTE
+                           END-IF
+                       ELSE
+                           DISPLAY 'REJECTED, UNKNOWN CUSTOMER ID: ',
+                               IDENT-IN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE QUOTE-INPUT-FILE.
+       120-INTERACTIVE-MODULE.
            PERFORM UNTIL MORE-DATA = 'NO '
                DISPLAY ' '
                DISPLAY "PLEASE ENTER THE CUSTOMER'S ID IN FORMAT XXXXX."
                ACCEPT IDENT-IN
+               PERFORM 150-VALIDATE-CUSTOMER
+               IF CUSTOMER-IS-VALID
+                   DISPLAY ' '
+                   DISPLAY 'PLEASE ENTER THE PART-NO IN FORMAT XXXXX.'
+                   ACCEPT PART-NO-QUOTE
+                   DISPLAY 'PLEASE ENTER THE QUANTITY.'
+                   ACCEPT QTY-QUOTE-X
+                   PERFORM UNTIL QTY-QUOTE-X IS NUMERIC
+                       DISPLAY 'QUANTITY MUST BE NUMERIC, RE-ENTER'
+                       ACCEPT QTY-QUOTE-X
+                   END-PERFORM
+                   MOVE QTY-QUOTE-X TO QTY-QUOTE
+                   PERFORM 175-LOOKUP-PART
+                   IF PART-IS-VALID
+                       COMPUTE SALES-IN =
+                           QTY-QUOTE * WS-CATALOG-UNIT-PRICE
+                           ON SIZE ERROR
+                               DISPLAY ' '
+                               DISPLAY 'SALES AMOUNT TOO LARGE, QUOTE R
+      -                            'EJECTED.'
+                           NOT ON SIZE ERROR
+                               PERFORM 200-PROCESS-DATA
+                               PERFORM 250-WRITE-TRANSACTION
+                       END-COMPUTE
+                   ELSE
+                       DISPLAY ' '
+                       DISPLAY 'PART NOT FOUND IN CATALOG, QUOTE REJECTE
+      -                    'D.'
+                   END-IF
+               ELSE
+                   DISPLAY ' '
+                   DISPLAY 'CUSTOMER ID NOT ON FILE, QUOTE REJECTED.'
+               END-IF
                DISPLAY ' '
-               DISPLAY "PLEASE ENTER THE CUSTOMER'S SALES IN FORMAT 999.
-      -        "99."
-               ACCEPT SALES-IN
-               PERFORM 200-PROCESS-DATA
-           END-PERFORM
-           STOP RUN.
+               DISPLAY 'IS THERE MORE DATA?'
+               ACCEPT MORE-DATA
+           END-PERFORM.
        200-PROCESS-DATA.
            MOVE SALES-IN TO SALES-OUT
-           IF SALES-IN > 100.00
-               MOVE .03 TO DISCOUNT-PERCENT-OUT
+           IF SALES-IN > 1000.00
+               MOVE .05 TO DISCOUNT-PERCENT-OUT
            ELSE
-               MOVE .02 TO DISCOUNT-PERCENT-OUT
+               IF SALES-IN > 500.00
+                   MOVE .04 TO DISCOUNT-PERCENT-OUT
+               ELSE
+                   IF SALES-IN > 100.00
+                       MOVE .03 TO DISCOUNT-PERCENT-OUT
+                   ELSE
+                       MOVE .02 TO DISCOUNT-PERCENT-OUT
+                   END-IF
+               END-IF
            END-IF
            MULTIPLY SALES-IN BY DISCOUNT-PERCENT-OUT GIVING
                WS-DISCOUNT-AMT
@@ -53,7 +192,53 @@
            DISPLAY 'ID:       ', IDENT-IN
            DISPLAY 'SALES:    ', SALES-OUT
            DISPLAY 'DISCOUNT: .', DISCOUNT-PERCENT-OUT, '%'
-           DISPLAY 'NET:      ', NET-OUT
-           DISPLAY ' '
-           DISPLAY 'IS THERE MORE DATA?'
-           ACCEPT MORE-DATA
+           DISPLAY 'NET:      ', NET-OUT.
+      ******************************************************************
+      *ADDED TO KEEP AN AUDIT TRAIL OF EACH QUOTE FOR DISPUTES AND     *
+      *EOD RECONCILIATION                                              *
+      ******************************************************************
+       250-WRITE-TRANSACTION.
+           MOVE IDENT-IN TO TRAN-IDENT
+           MOVE SALES-OUT TO TRAN-SALES
+           MOVE DISCOUNT-PERCENT-OUT TO TRAN-DISCOUNT-PERCENT
+           MOVE NET-OUT TO TRAN-NET
+           WRITE SALES-TRANSACTION-REC.
+      ******************************************************************
+      *ADDED TO REJECT QUOTES FOR CUSTOMER IDS NOT ON THE CUSTOMER     *
+      *MASTER FILE INSTEAD OF QUOTING AN UNKNOWN CUSTOMER              *
+      ******************************************************************
+       150-VALIDATE-CUSTOMER.
+           MOVE 'N' TO WS-MASTER-EOF
+           MOVE 'N' TO WS-CUSTOMER-FOUND
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           PERFORM UNTIL WS-MASTER-EOF = 'Y' OR CUSTOMER-IS-VALID
+               READ CUSTOMER-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       IF CUST-ID = IDENT-IN
+                           MOVE 'Y' TO WS-CUSTOMER-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER-FILE.
+      ******************************************************************
+      *ADDED SO THE QUOTE ALWAYS REFLECTS THE CURRENT CATALOG PRICE    *
+      *INSTEAD OF A TYPED-IN AMOUNT THE REP MAY HAVE REMEMBERED WRONG  *
+      ******************************************************************
+       175-LOOKUP-PART.
+           MOVE 'N' TO WS-CATALOG-EOF
+           MOVE 'N' TO WS-PART-FOUND
+           OPEN INPUT INVENTORY-CATALOG-FILE
+           PERFORM UNTIL WS-CATALOG-EOF = 'Y' OR PART-IS-VALID
+               READ INVENTORY-CATALOG-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CATALOG-EOF
+                   NOT AT END
+                       IF CAT-PART-NO = PART-NO-QUOTE
+                           MOVE 'Y' TO WS-PART-FOUND
+                           MOVE CAT-UNIT-PRICE TO WS-CATALOG-UNIT-PRICE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-CATALOG-FILE.
