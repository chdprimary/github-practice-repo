@@ -21,32 +21,53 @@
            05  PART-DESCRIPTION-OUT  PIC X(15).
            05  QTY-ON-HAND-OUT       PIC 9(5).
            05  UNIT-PRICE-OUT        PIC 999.99.
+           05  PART-CATEGORY-OUT     PIC X(10).
        WORKING-STORAGE SECTION.
        01  MORE-DATA-IN              PIC A(1) VALUE 'Y'.
        01  PART-NO-IN                PIC X(5).
        01  PART-DESCRIPTION-IN       PIC X(15).
+       01  QTY-ON-HAND-IN-X          PIC X(5).
        01  QTY-ON-HAND-IN            PIC 9(5).
-       01  UNIT-PRICE-IN             PIC 999V99.
+       01  UNIT-PRICE-IN-X           PIC X(5).
+       01  UNIT-PRICE-IN REDEFINES UNIT-PRICE-IN-X
+                                     PIC 999V99.
+       01  PART-CATEGORY-IN          PIC X(10).
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           OPEN OUTPUT INVENTORY-OUT
            PERFORM UNTIL MORE-DATA-IN = 'N'
-               OPEN OUTPUT INVENTORY-OUT
                MOVE SPACES TO INVENTORY-RECORD
                DISPLAY 'ENTER PART-NO'
                ACCEPT PART-NO-IN
+               PERFORM UNTIL PART-NO-IN NOT = SPACES
+                   DISPLAY 'PART-NO CANNOT BE BLANK, RE-ENTER PART-NO'
+                   ACCEPT PART-NO-IN
+               END-PERFORM
                MOVE PART-NO-IN TO PART-NO-OUT
                DISPLAY 'ENTER PART-DESCRIPTION'
                ACCEPT PART-DESCRIPTION-IN
                MOVE PART-DESCRIPTION-IN TO PART-DESCRIPTION-OUT
                DISPLAY 'ENTER QTY-ON-HAND'
-               ACCEPT QTY-ON-HAND-IN
+               ACCEPT QTY-ON-HAND-IN-X
+               PERFORM UNTIL QTY-ON-HAND-IN-X IS NUMERIC
+                   DISPLAY 'QTY-ON-HAND MUST BE NUMERIC, RE-ENTER'
+                   ACCEPT QTY-ON-HAND-IN-X
+               END-PERFORM
+               MOVE QTY-ON-HAND-IN-X TO QTY-ON-HAND-IN
                MOVE QTY-ON-HAND-IN TO QTY-ON-HAND-OUT
                DISPLAY 'ENTER UNIT-PRICE'
-               ACCEPT UNIT-PRICE-IN
+               ACCEPT UNIT-PRICE-IN-X
+               PERFORM UNTIL UNIT-PRICE-IN-X IS NUMERIC
+                   DISPLAY 'UNIT-PRICE MUST BE NUMERIC, RE-ENTER'
+                   ACCEPT UNIT-PRICE-IN-X
+               END-PERFORM
                MOVE UNIT-PRICE-IN TO UNIT-PRICE-OUT
+               DISPLAY 'ENTER PART-CATEGORY'
+               ACCEPT PART-CATEGORY-IN
+               MOVE PART-CATEGORY-IN TO PART-CATEGORY-OUT
                DISPLAY 'IS THERE MORE DATA(Y/N)?'
                ACCEPT MORE-DATA-IN
                WRITE INVENTORY-RECORD
-               CLOSE INVENTORY-OUT
-           END-PERFORM.
+           END-PERFORM
+           CLOSE INVENTORY-OUT.
        STOP RUN.
