@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVVALRPT.
+      ******************************************************************
+      *AUTHOR. Christian Dean.                                         *
+      *DATE-WRITTEN. 9 Aug 2026.                                       *
+      *PURPOSE. READS THE INVENTORY FILE PRODUCED BY CH5EX8, SORTS IT  *
+      *         BY PART-NO, AND REPORTS THE EXTENDED VALUE (QTY TIMES  *
+      *         UNIT PRICE) OF EACH PART PLUS A GRAND TOTAL.           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-IN
+      ******************************************************************
+      *REMEMBER TO CHANGE THE INPUT FILE DESTINATION DEPENDING ON THE  *
+      *                   COMPUTER IT IS RUN FROM                      *
+      ******************************************************************
+                                     ASSIGN TO 'C:\CHAPTER5\INVENTORY.DA
+      -                              'T'.
+           SELECT SORT-WORK-FILE
+                                     ASSIGN TO 'C:\CHAPTER5\SORTWK1.DA
+      -                              'T'.
+           SELECT INVENTORY-SORTED
+                                     ASSIGN TO 'C:\CHAPTER5\SORTOUT.DA
+      -                              'T'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-IN.
+       01  INVENTORY-RECORD-IN.
+           05  PART-NO-OUT           PIC X(5).
+           05  PART-DESCRIPTION-OUT  PIC X(15).
+           05  QTY-ON-HAND-OUT       PIC 9(5).
+           05  UNIT-PRICE-OUT        PIC 999.99.
+           05  PART-CATEGORY-OUT     PIC X(10).
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-PART-NO          PIC X(5).
+           05  SORT-PART-DESCRIPTION PIC X(15).
+           05  SORT-QTY-ON-HAND      PIC 9(5).
+           05  SORT-UNIT-PRICE       PIC 999.99.
+           05  SORT-PART-CATEGORY    PIC X(10).
+       FD  INVENTORY-SORTED.
+       01  SORTED-INVENTORY-REC.
+           05  SRT-PART-NO           PIC X(5).
+           05  SRT-PART-DESCRIPTION  PIC X(15).
+           05  SRT-QTY-ON-HAND       PIC 9(5).
+           05  SRT-UNIT-PRICE        PIC 999.99.
+           05  SRT-PART-CATEGORY     PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS-IN           PIC A(1)   VALUE 'Y'.
+       01  WS-UNIT-PRICE             PIC 999V99.
+       01  WS-EXTENDED-VALUE         PIC 9(8)V99.
+       01  WS-GRAND-TOTAL            PIC 9(9)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PART-NO
+               USING INVENTORY-IN
+               GIVING INVENTORY-SORTED
+           OPEN INPUT INVENTORY-SORTED
+           DISPLAY ' '
+           DISPLAY 'INVENTORY VALUATION REPORT'
+           DISPLAY ' '
+           DISPLAY 'PART-NO  DESCRIPTION      QTY  PRICE   EXT-VALUE'
+           PERFORM UNTIL MORE-RECORDS-IN = 'N'
+               READ INVENTORY-SORTED
+                   AT END
+                       MOVE 'N' TO MORE-RECORDS-IN
+                   NOT AT END
+                       PERFORM 200-REPORT-PART
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-SORTED
+           DISPLAY ' '
+           DISPLAY 'GRAND TOTAL INVENTORY VALUE: ', WS-GRAND-TOTAL
+           STOP RUN.
+       200-REPORT-PART.
+           MOVE SRT-UNIT-PRICE TO WS-UNIT-PRICE
+           COMPUTE WS-EXTENDED-VALUE ROUNDED =
+               SRT-QTY-ON-HAND * WS-UNIT-PRICE
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL
+           DISPLAY SRT-PART-NO, '  ', SRT-PART-DESCRIPTION, '  ',
+               SRT-QTY-ON-HAND, '  ', SRT-UNIT-PRICE, '  ',
+               WS-EXTENDED-VALUE.
