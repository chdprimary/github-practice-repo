@@ -14,17 +14,29 @@
            SELECT OUT-SALARY-FILE
                ASSIGN TO "U:\CHAPTER4\CH04PPS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "U:\CHAPTER4\CH04PPCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  IN-EMPLOYEE-FILE.
        01  IN-EMPLOYEE-REC.
            05  IN-EMPLOYEE-NAME          PIC X(20).
-           05  IN-SALARY                 PIC X(5).
+           05  IN-SALARY-X               PIC X(5).
+           05  IN-SALARY REDEFINES IN-SALARY-X
+                                         PIC 9(3)V99.
            05  IN-NO-OF-DEPENDENTS       PIC X(1).
-           05  IN-FICA                   PIC X(5).
-           05  IN-STATE-TAX              PIC X(6).
-           05  IN-FED-TAX                PIC X(6).
+           05  IN-FICA-X                 PIC X(5).
+           05  IN-FICA REDEFINES IN-FICA-X
+                                         PIC 9(3)V99.
+           05  IN-STATE-TAX-X            PIC X(6).
+           05  IN-STATE-TAX REDEFINES IN-STATE-TAX-X
+                                         PIC 9(4)V99.
+           05  IN-FED-TAX-X              PIC X(6).
+           05  IN-FED-TAX REDEFINES IN-FED-TAX-X
+                                         PIC 9(4)V99.
            05  DATE-OF-HIRE.
                10  MO                    PIC 99.
                10  DA                    PIC 99.
@@ -33,9 +45,43 @@
        01  OUT-SALARY-REC.
            05  OUT-EMPLOYEE-NAME         PIC X(20).
            05  OUT-SALARY                PIC X(5).
+           05  OUT-FICA                  PIC X(5).
+           05  OUT-STATE-TAX             PIC X(6).
+           05  OUT-FED-TAX               PIC X(6).
+           05  OUT-NET-PAY               PIC S9(4)V99.
+           05  OUT-EXEMPTION-AMT         PIC 9(3)V99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORDS-READ         PIC 9(7).
+           05  CKPT-RECORDS-WRITTEN      PIC 9(7).
+           05  CKPT-TOTAL-SALARY         PIC 9(9)V99.
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05  ARE-THERE-MORE-RECORDS    PIC X(3)  VALUE 'YES'.
+       01  WS-PAY-AREAS.
+           05  WS-SALARY-NUM             PIC 9(3)V99.
+           05  WS-FICA-NUM               PIC 9(3)V99.
+           05  WS-STATE-TAX-NUM          PIC 9(4)V99.
+           05  WS-FED-TAX-NUM            PIC 9(4)V99.
+           05  WS-DEPENDENTS-NUM         PIC 9(1).
+           05  WS-EXEMPTION-PER-DEPEND   PIC 9(2)V99 VALUE 25.00.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR               PIC 9(4).
+           05  WS-RUN-MONTH              PIC 99.
+           05  WS-RUN-DAY                PIC 99.
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ           PIC 9(7)    VALUE ZERO.
+           05  WS-RECORDS-WRITTEN        PIC 9(7)    VALUE ZERO.
+           05  WS-TOTAL-SALARY           PIC 9(9)V99 VALUE ZERO.
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-CHECKPOINT-INTERVAL    PIC 9(7)     VALUE 1.
+           05  WS-RESTART-COUNT          PIC 9(7)     VALUE ZERO.
+           05  WS-RESTART-RECORDS-WRITTEN
+                                         PIC 9(7)     VALUE ZERO.
+           05  WS-RESTART-TOTAL-SALARY   PIC 9(9)V99  VALUE ZERO.
+           05  WS-CKPT-REMAINDER         PIC 9(7)     VALUE ZERO.
+           05  WS-CKPT-FILE-STATUS       PIC X(2).
+           05  WS-SKIP-SUB               PIC 9(7)     VALUE ZERO.
       *
        PROCEDURE DIVISION.
       **********************************************************
@@ -44,19 +90,43 @@
       *                    returns contol to operationg system *
       **********************************************************
        100-MAIN-MODULE.
-           OPEN INPUT  IN-EMPLOYEE-FILE
-                OUTPUT OUT-SALARY-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 050-GET-RESTART-POINT
+           OPEN INPUT IN-EMPLOYEE-FILE
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND OUT-SALARY-FILE
+               DISPLAY 'RESTARTING AFTER RECORD ', WS-RESTART-COUNT
+               PERFORM 060-SKIP-RECORD
+                   VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-RESTART-COUNT
+               MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+               MOVE WS-RESTART-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+               MOVE WS-RESTART-TOTAL-SALARY TO WS-TOTAL-SALARY
+           ELSE
+               OPEN OUTPUT OUT-SALARY-FILE
+           END-IF
            MOVE SPACES TO OUT-SALARY-REC
+           DISPLAY ' '
+           DISPLAY 'HIRE ANNIVERSARIES FOR SERVICE-AWARD MAILING'
+           DISPLAY ' '
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ IN-EMPLOYEE-FILE
                    AT END
                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                    NOT AT END
+                      ADD 1 TO WS-RECORDS-READ
                       PERFORM 200-PROCESS-RTN
+                      PERFORM 300-ANNIVERSARY-CHECK
+                      PERFORM 400-CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM
            CLOSE IN-EMPLOYEE-FILE
                  OUT-SALARY-FILE
+           PERFORM 500-CLEAR-CHECKPOINT
+           DISPLAY ' '
+           DISPLAY 'RECORDS READ:    ', WS-RECORDS-READ
+           DISPLAY 'RECORDS WRITTEN: ', WS-RECORDS-WRITTEN
+           DISPLAY 'TOTAL SALARY:    ', WS-TOTAL-SALARY
            STOP RUN.
       ***********************************************************
       *  200-PROCESS-RTN - Performed from 100-MAIN-MODULE       *
@@ -65,6 +135,95 @@
       ***********************************************************
        200-PROCESS-RTN.
            MOVE IN-EMPLOYEE-NAME TO OUT-EMPLOYEE-NAME
-           MOVE IN-SALARY TO OUT-SALARY
-           WRITE OUT-SALARY-REC.
+           MOVE IN-SALARY-X TO OUT-SALARY
+           MOVE IN-FICA-X TO OUT-FICA
+           MOVE IN-STATE-TAX-X TO OUT-STATE-TAX
+           MOVE IN-FED-TAX-X TO OUT-FED-TAX
+           MOVE IN-SALARY TO WS-SALARY-NUM
+           MOVE IN-FICA TO WS-FICA-NUM
+           MOVE IN-STATE-TAX TO WS-STATE-TAX-NUM
+           MOVE IN-FED-TAX TO WS-FED-TAX-NUM
+           COMPUTE OUT-NET-PAY ROUNDED =
+               WS-SALARY-NUM - WS-FICA-NUM
+                             - WS-STATE-TAX-NUM - WS-FED-TAX-NUM
+           MOVE IN-NO-OF-DEPENDENTS TO WS-DEPENDENTS-NUM
+           COMPUTE OUT-EXEMPTION-AMT ROUNDED =
+               WS-DEPENDENTS-NUM * WS-EXEMPTION-PER-DEPEND
+           WRITE OUT-SALARY-REC
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD WS-SALARY-NUM TO WS-TOTAL-SALARY.
+      ***********************************************************
+      *  300-ANNIVERSARY-CHECK - Performed from 100-MAIN-MODULE  *
+      *                    flags employees whose hire month      *
+      *                    matches the month this run is dated   *
+      ***********************************************************
+       300-ANNIVERSARY-CHECK.
+           IF MO OF DATE-OF-HIRE = WS-RUN-MONTH
+               DISPLAY 'ANNIVERSARY: ', IN-EMPLOYEE-NAME,
+                   '  HIRED ', MO OF DATE-OF-HIRE, '/',
+                   DA OF DATE-OF-HIRE, '/', YR OF DATE-OF-HIRE
+           END-IF.
+      ***********************************************************
+      *  050-GET-RESTART-POINT - Performed from 100-MAIN-MODULE  *
+      *                    reads the checkpoint file left by a   *
+      *                    prior run that did not finish; sets   *
+      *                    WS-RESTART-COUNT to the last record   *
+      *                    number successfully checkpointed      *
+      ***********************************************************
+       050-GET-RESTART-POINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE ZERO TO WS-RESTART-RECORDS-WRITTEN
+           MOVE ZERO TO WS-RESTART-TOTAL-SALARY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+                       MOVE CKPT-RECORDS-WRITTEN
+                           TO WS-RESTART-RECORDS-WRITTEN
+                       MOVE CKPT-TOTAL-SALARY
+                           TO WS-RESTART-TOTAL-SALARY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ***********************************************************
+      *  060-SKIP-RECORD - Performed from 100-MAIN-MODULE on a   *
+      *                    restart to re-read (and discard) the  *
+      *                    input records already checkpointed    *
+      ***********************************************************
+       060-SKIP-RECORD.
+           READ IN-EMPLOYEE-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+           END-READ.
+      ***********************************************************
+      *  400-CHECKPOINT-IF-DUE - Performed from 100-MAIN-MODULE  *
+      *                    writes a fresh checkpoint record every*
+      *                    WS-CHECKPOINT-INTERVAL records, so the*
+      *                    checkpoint stays in step with the     *
+      *                    records actually written to output    *
+      ***********************************************************
+       400-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-SKIP-SUB REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+               MOVE WS-TOTAL-SALARY TO CKPT-TOTAL-SALARY
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ***********************************************************
+      *  500-CLEAR-CHECKPOINT - Performed from 100-MAIN-MODULE   *
+      *                    removes the restart point once the    *
+      *                    whole file has processed cleanly      *
+      ***********************************************************
+       500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORDS-READ
+           MOVE ZERO TO CKPT-RECORDS-WRITTEN
+           MOVE ZERO TO CKPT-TOTAL-SALARY
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
 
