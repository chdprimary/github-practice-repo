@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOWSTKRPT.
+      ******************************************************************
+      *AUTHOR. Christian Dean.                                         *
+      *DATE-WRITTEN. 9 Aug 2026.                                       *
+      *PURPOSE. READS THE INVENTORY FILE PRODUCED BY CH5EX8 AND FLAGS  *
+      *         ANY PART WHOSE QTY-ON-HAND HAS DROPPED BELOW THE       *
+      *         REORDER POINT SO PURCHASING CAN REORDER IT.            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-IN
+      ******************************************************************
+      *REMEMBER TO CHANGE THE INPUT FILE DESTINATION DEPENDING ON THE  *
+      *                   COMPUTER IT IS RUN FROM                      *
+      ******************************************************************
+                                     ASSIGN TO 'C:\CHAPTER5\INVENTORY.DA
+      -                              'T'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-IN.
+       01  INVENTORY-RECORD-IN.
+           05  PART-NO-OUT           PIC X(5).
+           05  PART-DESCRIPTION-OUT  PIC X(15).
+           05  QTY-ON-HAND-OUT       PIC 9(5).
+           05  UNIT-PRICE-OUT        PIC 999.99.
+           05  PART-CATEGORY-OUT     PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS-IN           PIC A(1)  VALUE 'Y'.
+       01  WS-REORDER-POINT          PIC 9(5)  VALUE 10.
+       01  WS-LOW-STOCK-COUNT        PIC 9(5)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT INVENTORY-IN
+           DISPLAY ' '
+           DISPLAY 'LOW STOCK / REORDER REPORT'
+           DISPLAY ' '
+           PERFORM UNTIL MORE-RECORDS-IN = 'N'
+               READ INVENTORY-IN
+                   AT END
+                       MOVE 'N' TO MORE-RECORDS-IN
+                   NOT AT END
+                       PERFORM 200-CHECK-PART
+               END-READ
+           END-PERFORM
+           CLOSE INVENTORY-IN
+           DISPLAY ' '
+           DISPLAY 'PARTS BELOW REORDER POINT: ', WS-LOW-STOCK-COUNT
+           STOP RUN.
+       200-CHECK-PART.
+           IF QTY-ON-HAND-OUT < WS-REORDER-POINT
+               ADD 1 TO WS-LOW-STOCK-COUNT
+               DISPLAY '*** REORDER *** ', PART-NO-OUT, '  ',
+                   PART-DESCRIPTION-OUT, '  ON-HAND: ', QTY-ON-HAND-OUT
+           END-IF.
